@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PROG9.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 08,2026.
+      *DATE-COMPILED. AUG 08,2026.
+      *SECURITY.      NONE.
+      *
+      *
+      *
+      *
+      *
+      *
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT YTD-CARRY-FILE-IN
+               ASSIGN TO PROG3YTD.
+           SELECT W2-REPORT-OUT
+               ASSIGN TO PROG9-OUT.
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       FD  YTD-CARRY-FILE-IN
+               RECORD CONTAINS 59 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS YC-YTD-CARRY-RECORD-IN.
+      *
+       01  YC-YTD-CARRY-RECORD-IN.
+           05  YC-SSN-IN                     PIC X(9).
+           05  YC-EMPLOYEE-NAME-IN           PIC X(18).
+           05  YC-NYTD-IN                    PIC 9(6)V99.
+           05  YC-YTD-FICA-IN                PIC 9(6)V99.
+           05  YC-YTD-FED-TAX-IN             PIC 9(6)V99.
+           05  YC-YTD-STATE-TAX-IN           PIC 9(6)V99.
+      *
+       FD  W2-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS W2-REPORT-LINE-OUT.
+      *
+       01  W2-REPORT-LINE-OUT                PIC X(132).
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH                 PIC X(3).
+      *
+       01  WS-PAGE-LAYOUT.
+           05  WS-LINES-IN-USE               PIC 99.
+           05  WS-SPACING                    PIC 99.
+           05  WS-PAGE-COUNTER               PIC 99.
+      *
+       01  WS-DATE.
+           05  WS-DATE-ACCEPT                PIC X(6).
+           05  WS-DATES REDEFINES WS-DATE-ACCEPT.
+               10  WS-YEAR-IN                PIC 9(2).
+               10  WS-MONTH-IN               PIC 9(2).
+               10  WS-DAY-IN                 PIC 9(2).
+      *
+       01  WS-W2-TOTALS.
+           05  WS-EMPLOYEE-COUNT             PIC 9(5).
+           05  WS-ALL-WAGES                  PIC 9(8)V99.
+           05  WS-ALL-FICA-TAX               PIC 9(8)V99.
+           05  WS-ALL-FED-TAX                PIC 9(8)V99.
+           05  WS-ALL-STATE-TAX              PIC 9(8)V99.
+      *
+       01  WS-HEADINGS-1.
+           05  WS-DATE-1.
+               10  WS-MONTH                  PIC 9(2).
+               10  FILLER                    PIC X(1) VALUE "/".
+               10  WS-DAY                    PIC 9(2).
+               10  FILLER                    PIC X(1) VALUE "/".
+               10  WS-YEAR                   PIC 9(2).
+           05  FILLER                        PIC X(33) VALUE SPACES.
+           05  FILLER  PIC X(8) VALUE "W - 2".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER  PIC X(15) VALUE "WAGE AND TAX".
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  FILLER  PIC X(9) VALUE "STATEMENT".
+           05  FILLER                        PIC X(36) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "PAGE".
+           05  WS-PAGE-OUT                   PIC Z9.
+           05  FILLER                        PIC X(12) VALUE SPACES.
+      *
+       01  WS-HEADINGS-2                     PIC X(132) VALUE SPACES.
+      *
+       01  COLUMN-HEADINGS-1.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  FILLER                        PIC X(11) VALUE
+               "SOC. SEC. #".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "EMPLOYEE".
+           05  FILLER                        PIC X(12) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "BOX 1".
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "BOX 2".
+           05  FILLER                        PIC X(10) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "BOX 4".
+           05  FILLER                        PIC X(8) VALUE SPACES.
+           05  FILLER                        PIC X(6) VALUE "BOX 17".
+           05  FILLER                        PIC X(53) VALUE SPACES.
+      *
+       01  COLUMN-HEADINGS-2.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  FILLER                        PIC X(11) VALUE SPACES.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "NAME".
+           05  FILLER                        PIC X(16) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "WAGES".
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(7) VALUE "FED TAX".
+           05  FILLER                        PIC X(8) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "FICA TAX".
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(9) VALUE "STATE TAX".
+           05  FILLER                        PIC X(50) VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  WS-SSN-OUT.
+               10  WS-SSN-THREE-OUT          PIC X(3).
+               10  FILLER                    PIC X(1) VALUE "-".
+               10  WS-SSN-TWO-OUT            PIC X(2).
+               10  FILLER                    PIC X(1) VALUE "-".
+               10  WS-SSN-FOUR-OUT           PIC X(4).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-EMPLOYEE-NAME-OUT          PIC X(18).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-WAGES-OUT                  PIC ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-FED-TAX-OUT                PIC ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-FICA-TAX-OUT               PIC ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-STATE-TAX-OUT              PIC ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(49) VALUE SPACES.
+      *
+       01  WS-TOTAL-LINE.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  FILLER                        PIC X(21) VALUE
+               "TOTAL EMPLOYEES W-2D:".
+           05  WS-EMPLOYEE-COUNT-OUT         PIC ZZ,ZZ9.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-ALL-WAGES-OUT              PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-ALL-FED-TAX-OUT            PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-ALL-FICA-TAX-OUT           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-ALL-STATE-TAX-OUT          PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(39) VALUE SPACES.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAINLINE-PARA.
+           OPEN INPUT YTD-CARRY-FILE-IN
+               OUTPUT W2-REPORT-OUT.
+           PERFORM B10-INIT-PARA.
+           READ YTD-CARRY-FILE-IN
+               AT END
+                   MOVE "YES" TO WS-EOF-SWITCH
+           END-READ.
+           PERFORM B20-PROCESS-PARA
+               UNTIL WS-EOF-SWITCH = "YES".
+           PERFORM B30-TOTAL-PARA.
+           CLOSE YTD-CARRY-FILE-IN
+               W2-REPORT-OUT.
+           STOP RUN.
+      *
+      *
+       B10-INIT-PARA.
+           MOVE "NO" TO WS-EOF-SWITCH.
+           MOVE ZEROS TO WS-LINES-IN-USE
+                         WS-EMPLOYEE-COUNT
+                         WS-ALL-WAGES
+                         WS-ALL-FICA-TAX
+                         WS-ALL-FED-TAX
+                         WS-ALL-STATE-TAX.
+           ACCEPT WS-DATE-ACCEPT FROM DATE.
+           MOVE WS-MONTH-IN TO WS-MONTH.
+           MOVE WS-DAY-IN TO WS-DAY.
+           MOVE WS-YEAR-IN TO WS-YEAR.
+           PERFORM C10-HEADINGS-PARA.
+      *
+      *
+       B20-PROCESS-PARA.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE YC-SSN-IN (1:3) TO WS-SSN-THREE-OUT.
+           MOVE YC-SSN-IN (4:2) TO WS-SSN-TWO-OUT.
+           MOVE YC-SSN-IN (6:4) TO WS-SSN-FOUR-OUT.
+           MOVE YC-EMPLOYEE-NAME-IN TO WS-EMPLOYEE-NAME-OUT.
+           MOVE YC-NYTD-IN TO WS-WAGES-OUT.
+           MOVE YC-YTD-FED-TAX-IN TO WS-FED-TAX-OUT.
+           MOVE YC-YTD-FICA-IN TO WS-FICA-TAX-OUT.
+           MOVE YC-YTD-STATE-TAX-IN TO WS-STATE-TAX-OUT.
+           MOVE 2 TO WS-SPACING.
+           WRITE W2-REPORT-LINE-OUT FROM WS-DETAIL-LINE
+               AFTER ADVANCING WS-SPACING.
+           ADD WS-SPACING TO WS-LINES-IN-USE.
+
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           ADD YC-NYTD-IN TO WS-ALL-WAGES.
+           ADD YC-YTD-FICA-IN TO WS-ALL-FICA-TAX.
+           ADD YC-YTD-FED-TAX-IN TO WS-ALL-FED-TAX.
+           ADD YC-YTD-STATE-TAX-IN TO WS-ALL-STATE-TAX.
+
+           IF WS-LINES-IN-USE >= 60 THEN
+               MOVE ZERO TO WS-LINES-IN-USE
+               PERFORM C10-HEADINGS-PARA
+           END-IF.
+
+           READ YTD-CARRY-FILE-IN
+               AT END
+                   MOVE "YES" TO WS-EOF-SWITCH
+           END-READ.
+      *
+      *
+       B30-TOTAL-PARA.
+           MOVE WS-EMPLOYEE-COUNT TO WS-EMPLOYEE-COUNT-OUT.
+           MOVE WS-ALL-WAGES TO WS-ALL-WAGES-OUT.
+           MOVE WS-ALL-FED-TAX TO WS-ALL-FED-TAX-OUT.
+           MOVE WS-ALL-FICA-TAX TO WS-ALL-FICA-TAX-OUT.
+           MOVE WS-ALL-STATE-TAX TO WS-ALL-STATE-TAX-OUT.
+           WRITE W2-REPORT-LINE-OUT FROM WS-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+      *
+      *
+       C10-HEADINGS-PARA.
+           ADD 1 TO WS-PAGE-COUNTER.
+           MOVE WS-PAGE-COUNTER TO WS-PAGE-OUT.
+           WRITE W2-REPORT-LINE-OUT FROM WS-HEADINGS-1
+               AFTER ADVANCING PAGE.
+           MOVE 1 TO WS-SPACING.
+           WRITE W2-REPORT-LINE-OUT FROM WS-HEADINGS-2
+               AFTER ADVANCING WS-SPACING.
+           ADD WS-SPACING TO WS-LINES-IN-USE.
+           MOVE 2 TO WS-SPACING.
+           WRITE W2-REPORT-LINE-OUT FROM COLUMN-HEADINGS-1
+               AFTER ADVANCING WS-SPACING.
+           ADD WS-SPACING TO WS-LINES-IN-USE.
+           MOVE 1 TO WS-SPACING.
+           WRITE W2-REPORT-LINE-OUT FROM COLUMN-HEADINGS-2
+               AFTER ADVANCING WS-SPACING.
+           ADD WS-SPACING TO WS-LINES-IN-USE.
