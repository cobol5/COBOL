@@ -1,381 +1,1090 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    PROG3.
-      *AUTHOR.        ERIC.
-      *INSTALLATION.  WSC.
-      *DATE-WRITTEN.  NOV 10,2002.
-      *DATE-COMPILED. NOV 10,2002.
-      *SECURITY.      NONE.
-      *
-      *
-      *
-      *
-      *
-      *
-      *
-      *
-      *
-       ENVIRONMENT DIVISION.
-      *
-      *
-       INPUT-OUTPUT SECTION.
-      *
-       FILE-CONTROL.
-           SELECT PAYROLL-FILE-IN
-               ASSIGN TO TW8B8C.
-           SELECT PAYROLL-REPORT-OUT
-               ASSIGN TO PROG3-OUT.
-      *
-      *
-      *
-       DATA DIVISION.
-      *
-      *
-       FILE SECTION.
-      *
-       FD  PAYROLL-FILE-IN
-               RECORD CONTAINS 80 CHARACTERS
-               LABEL RECORDS ARE OMITTED
-               DATA RECORD IS PR-PAYROLL-RECORD-IN.
-      *
-       01  PR-PAYROLL-RECORD-IN.
-           05  PR-REC-CODE-IN                PIC X(2).
-           05  PR-SSN-IN.
-               10  PR-SSN-THREE-IN           PIC X(3).
-               10  PR-SSN-TWO-IN             PIC X(2).             
-               10  PR-SSN-FOUR-IN            PIC X(4).
-           05  PR-EMPLOYEE-NAME-IN           PIC X(18).
-           05  PR-HOURS-IN                   PIC 999V99.
-           05  PR-OVERTIME-HOURS-IN          PIC 999V99.
-           05  FILLER                        PIC X(6).
-           05  PR-RATE-IN                    PIC 99V99.
-           05  FILLER                        PIC X(21).
-           05  PR-SHIFT-NUMBER-IN            PIC X(1).
-           05  FILLER                        PIC X(1).
-           05  PR-YEAR-TO-DATE-IN            PIC 9(6)V99.
-      *
-       FD  PAYROLL-REPORT-OUT
-               RECORD CONTAINS 132 CHARACTERS
-               LABEL RECORDS ARE OMITTED
-               DATA RECORD IS ER-EARNINGS-REPORT-OUT.
-      *
-       01  ER-EARNINGS-REPORT-OUT            PIC X(132).
-      *
-      *
-       WORKING-STORAGE SECTION.
-      *
-       01  WS-SWITCHES.
-           05  WS-EOF-SWITCH                 PIC X(3).
-      *
-       01  WS-PAGE-LAYOUT.
-           05  WS-NUMBER                     PIC 99.                    
-           05  WS-LINES-IN-USE               PIC 99.
-           05  WS-LINES-ON-PAGE              PIC 99.
-           05  WS-SPACING                    PIC 99.
-           05  WS-PAGE-COUNTER               PIC 99.
-      *
-       01  WS-DATE.
-           05  WS-DATE-ACCEPT                PIC X(6).
-           05  WS-DATES REDEFINES WS-DATE-ACCEPT.
-               10  WS-YEAR-IN                PIC 9(2).
-               10  WS-MONTH-IN               PIC 9(2).
-               10  WS-DAY-IN                 PIC 9(2).
-      *
-       01  WS-CALCULATIONS.
-           05  WS-SHIFT                      PIC S999V99.
-           05  WS-REGULAR-EARNINGS           PIC S9999V99.
-           05  WS-TAX-AMOUNT                 PIC S9999V99.
-           05  WS-TAXES                      PIC S9999V99.
-           05  WS-TOTAL-HOURS                PIC S9999V99.
-           05  WS-OVERTIME-EARNINGS          PIC S9999V99.
-           05  WS-TOTAL-EARNINGS             PIC S9999V99.
-           05  WS-FICA                       PIC S9999V99.
-           05  WS-ALL-DIFF-EARNINGS          PIC S9999V99.
-           05  WS-ALL-REGULAR-EARNINGS       PIC S9999V99.
-           05  WS-ALL-OVERTIME-EARNINGS      PIC S9999V99.
-           05  WS-ALL-TOTAL-EARNINGS         PIC S9999V99.
-           05  WS-ALL-FICA                   PIC S9999V99.
-           05  WS-AMOUNT-TAXED               PIC S9999V99.
-           05  WS-NYTD                       PIC 9(6)V99.
-      *
-       01  WS-HEADINGS-1.
-           05  WS-DATE-1.
-               10  WS-MONTH                  PIC 9(2).
-               10  FILLER                    PIC X(1) VALUE "/".
-               10  WS-DAY                    PIC 9(2).
-               10  FILLER                    PIC X(1) VALUE "/".
-               10  WS-YEAR                   PIC 9(2).
-           05  FILLER                        PIC X(33) VALUE SPACES.
-           05  FILLER  PIC X(15) VALUE "E A R N I N G S".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER  PIC X(11) VALUE "R E P O R T".
-           05  FILLER                        PIC X(45) VALUE SPACES.
-           05  FILLER                        PIC X(4) VALUE "PAGE".
-           05  WS-PAGE-OUT                   PIC Z9.
-           05  FILLER                        PIC X(12) VALUE SPACES.
-      *
-       01  WS-HEADINGS-2.
-           05  FILLER                        PIC X(50) VALUE SPACES.
-           05  FILLER                        PIC X(10)
-               VALUE "ERIC ESTES".
-           05  FILLER                        PIC X(72) VALUE SPACES.
-      *
-       01  WS-HEADINGS-3                     PIC X(132) VALUE SPACES.
-      *
-       01  COLUMN-HEADINGS-1.
-           05  FILLER                        PIC X(1) VALUE SPACES.
-           05  FILLER                        PIC X(9) VALUE "SOC. SEC.".
-           05  FILLER                        PIC X(5) VALUE SPACES.
-           05  FILLER                        PIC X(8) VALUE "EMPLOYEE".
-           05  FILLER                        PIC X(6) VALUE SPACES.
-           05  FILLER                        PIC X(5) VALUE "SHIFT".
-           05  FILLER                        PIC X(2) VALUE SPACES.
-           05  FILLER                        PIC X(6) VALUE "HOURLY".
-           05  FILLER                        PIC X(2) VALUE SPACES.
-           05  FILLER                        PIC X(5) VALUE "TOTAL".
-           05  FILLER                        PIC X(4) VALUE SPACES.
-           05  FILLER                        PIC X(4) VALUE "REG.".
-           05  FILLER                        PIC X(4) VALUE SPACES.
-           05  FILLER                        PIC X(4) VALUE "O.T.".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER                        PIC X(5) VALUE "SHIFT".
-           05  FILLER                        PIC X(4) VALUE SPACES.
-           05  FILLER                        PIC X(7) VALUE "REGULAR".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER                        PIC X(8) VALUE "OVERTIME".
-           05  FILLER                        PIC X(5) VALUE SPACES.
-           05  FILLER                        PIC X(5) VALUE "TOTAL".
-           05  FILLER                        PIC X(9) VALUE SPACES.
-           05  FILLER                        PIC X(4) VALUE "FICA".
-           05  FILLER                        PIC X(14) VALUE SPACES.
-      *
-       01  COLUMN-HEADINGS-2.
-           05  FILLER                        PIC X(2) VALUE SPACES.
-           05  FILLER                        PIC X(6) VALUE "NUMBER".
-           05  FILLER                        PIC X(9) VALUE SPACES.
-           05  FILLER                        PIC X(4) VALUE "NAME".
-           05  FILLER                        PIC X(9) VALUE SPACES.
-           05  FILLER                        PIC X(4) VALUE "CODE".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER                        PIC X(4) VALUE "RATE".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER                        PIC X(5) VALUE "HOURS".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER                        PIC X(5) VALUE "HOURS".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER                        PIC X(5) VALUE "HOURS".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER                        PIC X(5) VALUE "DIFF.".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER                        PIC X(8) VALUE "EARNINGS".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER                        PIC X(8) VALUE "EARNINGS".
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  FILLER                        PIC X(8) VALUE "EARNINGS".
-           05  FILLER                        PIC X(9) VALUE SPACES.
-           05  FILLER                        PIC X(3) VALUE "TAX".
-           05  FILLER                        PIC X(16) VALUE SPACES.
-      *
-       01  WS-DETAIL-LINE.
-           05  WS-SSN-OUT.
-               10  WS-SSN-THREE-OUT          PIC 9(3).
-               10  HYPHEN1-OUT               PIC X(1).
-               10  WS-SSN-TWO-OUT            PIC 9(2).
-               10  HYPHEN2-OUT               PIC X(1).
-               10  WS-SSN-FOUR-OUT           PIC X(4).
-           05  FILLER                        PIC X(2) VALUE SPACES.
-           05  WS-EMPLOYEE-NAME-OUT           PIC X(18).
-           05  FILLER                        PIC X(2) VALUE SPACES.
-           05  WS-SHIFT-NUMBER-OUT           PIC 9(1).
-           05  FILLER                        PIC X(2) VALUE SPACES.
-           05  WS-RATE-OUT                   PIC Z9.99.
-           05  FILLER                        PIC X(2) VALUE SPACES.
-           05  WS-TOTAL-HOURS-OUT            PIC ZZZ.99-.
-           05  FILLER                        PIC X(1) VALUE SPACES.
-           05  WS-HOURS-OUT                  PIC ZZ9.99-.
-           05  FILLER                        PIC X(1) VALUE SPACES.
-           05  WS-OVERTIME-HOURS-OUT         PIC ZZ9.99-.
-           05  FILLER                        PIC X(1) VALUE SPACES.
-           05  WS-SHIFT-OUT                  PIC ZZ9.99-.
-           05  FILLER                        PIC X(1) VALUE SPACES.
-           05  WS-REGULAR-EARNINGS-OUT       PIC Z,ZZ9.99.
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  WS-OVERTIME-EARNINGS-OUT      PIC Z,ZZ9.99-.
-           05  FILLER                        PIC X(3) VALUE SPACES.
-           05  WS-TOTAL-EARNINGS-OUT         PIC Z,ZZ9.99-.
-           05  FILLER                        PIC X(6) VALUE SPACES.
-           05  WS-FICA-OUT                   PIC Z,ZZ9.99.
-           05  FILLER                        PIC X(11) VALUE SPACES.
-      *
-       01  WS-DETAIL-LINE-TWO.
-           05  FILLER                        PIC X(66) VALUE SPACES.
-           05  WS-ALL-DIFF-EARNINGS-OUT      PIC ZZZ9.99.
-           05  FILLER                        PIC X(1) VALUE SPACES.
-           05  WS-ALL-REGULAR-EARNINGS-OUT   PIC ZZ,ZZ9.99.
-           05  FILLER                        PIC X(2) VALUE SPACES.
-           05  WS-ALL-OVERTIME-EARNINGS-OUT  PIC ZZ,ZZ9.99-.
-           05  FILLER                        PIC X(2) VALUE SPACES.
-           05  WS-ALL-TOTAL-EARNINGS-OUT     PIC ZZ,ZZ9.99.
-           05  FILLER                        PIC X(6) VALUE SPACES.
-           05  WS-ALL-FICA-OUT               PIC ZZ,ZZ9.99.
-           05  FILLER                        PIC X(13) VALUE SPACES.
-      *
-      *
-      * 
-       PROCEDURE DIVISION.
-      *
-      *
-       A00-MAINLINE-PARA.
-           OPEN INPUT PAYROLL-FILE-IN
-               OUTPUT PAYROLL-REPORT-OUT.
-           PERFORM B10-INIT-PARA.
-           READ PAYROLL-FILE-IN
-               AT END MOVE "YES" TO WS-EOF-SWITCH.
-           PERFORM B20-PROCESS-PARA
-               UNTIL WS-EOF-SWITCH = "YES".
-           PERFORM B30-TOTAL-PARA.
-           CLOSE PAYROLL-FILE-IN
-               PAYROLL-REPORT-OUT.
-           STOP RUN.
-      *
-      *
-       B10-INIT-PARA.
-           MOVE "NO" TO WS-EOF-SWITCH.
-           MOVE ZEROS TO WS-LINES-IN-USE
-                         WS-SHIFT
-                         WS-REGULAR-EARNINGS
-                         WS-TOTAL-EARNINGS
-                         WS-TOTAL-HOURS
-                         WS-OVERTIME-EARNINGS
-                         WS-FICA
-                         WS-ALL-DIFF-EARNINGS
-                         WS-ALL-REGULAR-EARNINGS
-                         WS-ALL-OVERTIME-EARNINGS
-                         WS-ALL-TOTAL-EARNINGS
-                         WS-ALL-FICA
-                         WS-AMOUNT-TAXED
-                         WS-NYTD.
-           ACCEPT WS-DATE-ACCEPT FROM DATE.
-           MOVE WS-MONTH-IN TO WS-MONTH.
-           MOVE WS-DAY-IN TO WS-DAY.
-           MOVE WS-YEAR-IN TO WS-YEAR.
-           PERFORM C10-HEADINGS-PARA.
-      *
-      *
-       B20-PROCESS-PARA.
-           COMPUTE WS-TOTAL-HOURS = PR-HOURS-IN + PR-OVERTIME-HOURS-IN.
-           MOVE SPACES TO WS-DETAIL-LINE
-                          WS-DETAIL-LINE-TWO.
-           
-           IF PR-SHIFT-NUMBER-IN = 3 THEN
-               COMPUTE WS-SHIFT = (.125 * PR-RATE-IN) * WS-TOTAL-HOURS
-           ELSE IF PR-SHIFT-NUMBER-IN = 2 THEN
-                   COMPUTE WS-SHIFT =
-                       (.10 * PR-RATE-IN) * WS-TOTAL-HOURS
-               ELSE
-                   MOVE ZERO TO WS-SHIFT
-           END-IF.
-
-
-           COMPUTE WS-REGULAR-EARNINGS = PR-HOURS-IN * PR-RATE-IN.
-           COMPUTE WS-OVERTIME-EARNINGS =
-                PR-OVERTIME-HOURS-IN * (PR-RATE-IN * 1.5).
-           COMPUTE WS-TOTAL-EARNINGS =
-                WS-SHIFT + WS-REGULAR-EARNINGS + WS-OVERTIME-EARNINGS.
-           
-           COMPUTE WS-NYTD = PR-YEAR-TO-DATE-IN + WS-TOTAL-EARNINGS.
-
-
-           IF PR-YEAR-TO-DATE-IN >= 29700 THEN
-               MOVE ZERO TO WS-FICA
-           END-IF.
-
-
-           IF WS-NYTD <= 29700 THEN
-               COMPUTE WS-FICA = (29700 - WS-NYTD) * .0665
-           END-IF.
-
-
-           IF PR-YEAR-TO-DATE-IN < 29700 AND WS-NYTD > 29700
-               COMPUTE WS-FICA = (29700 - PR-YEAR-TO-DATE-IN) * .0665
-           END-IF.
-
-
-           ADD WS-AMOUNT-TAXED TO WS-ALL-FICA.
-           ADD WS-SHIFT TO WS-ALL-DIFF-EARNINGS.
-           ADD WS-REGULAR-EARNINGS TO WS-ALL-REGULAR-EARNINGS.
-           ADD WS-OVERTIME-EARNINGS TO WS-ALL-OVERTIME-EARNINGS.
-           ADD WS-TOTAL-EARNINGS TO WS-ALL-TOTAL-EARNINGS.
-           ADD WS-FICA TO WS-ALL-FICA.
-           MOVE PR-SSN-THREE-IN TO WS-SSN-THREE-OUT.
-           MOVE "-" TO HYPHEN1-OUT.
-           MOVE PR-SSN-TWO-IN TO WS-SSN-TWO-OUT.
-           MOVE "-" TO HYPHEN2-OUT.
-           MOVE PR-SSN-FOUR-IN TO WS-SSN-FOUR-OUT.
-           MOVE PR-EMPLOYEE-NAME-IN TO WS-EMPLOYEE-NAME-OUT.
-           MOVE PR-HOURS-IN TO WS-HOURS-OUT.
-           MOVE PR-OVERTIME-HOURS-IN TO WS-OVERTIME-HOURS-OUT.
-           MOVE PR-SHIFT-NUMBER-IN TO WS-SHIFT-NUMBER-OUT.
-           MOVE PR-RATE-IN TO WS-RATE-OUT.
-           MOVE WS-TOTAL-HOURS TO WS-TOTAL-HOURS-OUT.
-           MOVE WS-SHIFT TO WS-SHIFT-OUT.
-           MOVE WS-OVERTIME-EARNINGS TO WS-OVERTIME-EARNINGS-OUT.
-           MOVE WS-REGULAR-EARNINGS TO WS-REGULAR-EARNINGS-OUT.
-           MOVE WS-TOTAL-EARNINGS TO WS-TOTAL-EARNINGS-OUT.
-           MOVE WS-FICA TO WS-FICA-OUT.
-           MOVE 2 TO WS-SPACING.
-           WRITE ER-EARNINGS-REPORT-OUT FROM WS-DETAIL-LINE
-               AFTER ADVANCING WS-SPACING.
-           MOVE 1 TO WS-NUMBER.
-           ADD WS-SPACING TO WS-LINES-IN-USE.
-           
-           IF WS-LINES-IN-USE >= 60 THEN
-               MOVE ZERO TO WS-LINES-IN-USE
-               PERFORM C10-HEADINGS-PARA
-           END-IF.
-
-
-           READ PAYROLL-FILE-IN
-               AT END MOVE "YES" TO WS-EOF-SWITCH.
-      *
-      *
-       B30-TOTAL-PARA.
-           MOVE WS-ALL-DIFF-EARNINGS TO WS-ALL-DIFF-EARNINGS-OUT.
-           MOVE WS-ALL-REGULAR-EARNINGS TO WS-ALL-REGULAR-EARNINGS-OUT.
-           MOVE WS-ALL-OVERTIME-EARNINGS TO WS-ALL-OVERTIME-EARNINGS-OUT.
-           MOVE WS-ALL-TOTAL-EARNINGS TO WS-ALL-TOTAL-EARNINGS-OUT.
-           MOVE WS-ALL-FICA TO WS-ALL-FICA-OUT.
-           
-           IF WS-LINES-IN-USE >= 60 THEN
-               MOVE ZERO TO WS-LINES-IN-USE
-               PERFORM C10-HEADINGS-PARA
-           END-IF.
-
-
-           MOVE 3 TO WS-SPACING.
-           WRITE ER-EARNINGS-REPORT-OUT FROM WS-DETAIL-LINE-TWO
-      *        AFTER ADVANCING WS-SPACING.
-               AFTER ADVANCING 3 LINES.
-           ADD WS-SPACING TO WS-LINES-IN-USE.           
-      *
-      *
-       C10-HEADINGS-PARA.
-           ADD 1 TO WS-NUMBER.
-           ADD 1 TO WS-PAGE-COUNTER.
-           MOVE WS-PAGE-COUNTER TO WS-PAGE-OUT.
-           MOVE WS-NUMBER TO WS-NUMBER.
-           WRITE ER-EARNINGS-REPORT-OUT FROM WS-HEADINGS-1
-               AFTER ADVANCING PAGE.
-           MOVE 1 TO WS-SPACING.
-           WRITE ER-EARNINGS-REPORT-OUT FROM WS-HEADINGS-2
-               AFTER ADVANCING WS-SPACING.
-           WRITE ER-EARNINGS-REPORT-OUT FROM WS-HEADINGS-3
-               AFTER ADVANCING WS-SPACING.
-           ADD WS-SPACING TO WS-LINES-IN-USE.
-           MOVE 2 TO WS-SPACING.
-           WRITE ER-EARNINGS-REPORT-OUT FROM COLUMN-HEADINGS-1
-               AFTER ADVANCING WS-SPACING.
-           ADD WS-SPACING TO WS-LINES-IN-USE.
-           MOVE 2 TO WS-SPACING.
-           WRITE ER-EARNINGS-REPORT-OUT FROM COLUMN-HEADINGS-2
-           WRITE ER-EARNINGS-REPORT-OUT FROM WS-HEADINGS-3
-               AFTER ADVANCING WS-SPACING. 
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PROG3.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  NOV 10,2002.
+      *DATE-COMPILED. NOV 10,2002.
+      *SECURITY.      NONE.
+      *
+      *
+      *
+      *
+      *
+      *
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE-IN
+               ASSIGN TO TW8B8C.
+           SELECT PAYROLL-REPORT-OUT
+               ASSIGN TO PROG3-OUT.
+           SELECT OPTIONAL FICA-PARM-FILE-IN
+               ASSIGN TO FICAPRM.
+           SELECT YTD-CARRY-FILE-OUT
+               ASSIGN TO PROG3YTD.
+           SELECT EXCEPTION-REPORT-OUT
+               ASSIGN TO PROG3-EXC.
+           SELECT ACH-FILE-OUT
+               ASSIGN TO PROG3ACH.
+           SELECT OPTIONAL CHECKPOINT-FILE-IN
+               ASSIGN TO PROG3CKI.
+           SELECT CHECKPOINT-FILE-OUT
+               ASSIGN TO PROG3CKO.
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       FD  PAYROLL-FILE-IN
+               RECORD CONTAINS 130 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS PR-PAYROLL-RECORD-IN.
+      *
+       01  PR-PAYROLL-RECORD-IN.
+           05  PR-REC-CODE-IN                PIC X(2).
+           05  PR-SSN-IN.
+               10  PR-SSN-THREE-IN           PIC X(3).
+               10  PR-SSN-TWO-IN             PIC X(2).
+               10  PR-SSN-FOUR-IN            PIC X(4).
+           05  PR-EMPLOYEE-NAME-IN           PIC X(18).
+           05  PR-HOURS-IN                   PIC 999V99.
+           05  PR-OVERTIME-HOURS-IN          PIC 999V99.
+           05  FILLER                        PIC X(6).
+           05  PR-RATE-IN                    PIC 99V99.
+           05  PR-FILING-STATUS-IN           PIC X(1).
+           05  PR-EXEMPTIONS-IN              PIC 9(2).
+           05  FILLER                        PIC X(18).
+           05  PR-SHIFT-NUMBER-IN            PIC X(1).
+           05  FILLER                        PIC X(1).
+           05  PR-YEAR-TO-DATE-IN            PIC 9(6)V99.
+           05  PR-BANK-ROUTING-IN            PIC X(9).
+           05  PR-BANK-ACCOUNT-IN            PIC X(17).
+           05  PR-YTD-FICA-IN                PIC 9(6)V99.
+           05  PR-YTD-FED-TAX-IN             PIC 9(6)V99.
+           05  PR-YTD-STATE-TAX-IN           PIC 9(6)V99.
+      *
+       FD  PAYROLL-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS ER-EARNINGS-REPORT-OUT.
+      *
+       01  ER-EARNINGS-REPORT-OUT            PIC X(132).
+      *
+       FD  FICA-PARM-FILE-IN
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS FC-FICA-PARM-RECORD-IN.
+      *
+       01  FC-FICA-PARM-RECORD-IN.
+           05  FC-FICA-WAGE-BASE-IN          PIC 9(6)V99.
+           05  FC-FICA-RATE-IN               PIC V9(4).
+           05  FILLER                        PIC X(68).
+      *
+       FD  YTD-CARRY-FILE-OUT
+               RECORD CONTAINS 59 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS YC-YTD-CARRY-RECORD-OUT.
+      *
+       01  YC-YTD-CARRY-RECORD-OUT.
+           05  YC-SSN-OUT                    PIC X(9).
+           05  YC-EMPLOYEE-NAME-OUT          PIC X(18).
+           05  YC-NYTD-OUT                   PIC 9(6)V99.
+           05  YC-YTD-FICA-OUT               PIC 9(6)V99.
+           05  YC-YTD-FED-TAX-OUT            PIC 9(6)V99.
+           05  YC-YTD-STATE-TAX-OUT          PIC 9(6)V99.
+      *
+       FD  EXCEPTION-REPORT-OUT
+               RECORD CONTAINS 132 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS XR-EXCEPTION-REPORT-OUT.
+      *
+       01  XR-EXCEPTION-REPORT-OUT           PIC X(132).
+      *
+       FD  ACH-FILE-OUT
+               RECORD CONTAINS 94 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS NC-ACH-RECORD-OUT.
+      *
+       01  NC-ACH-RECORD-OUT                 PIC X(94).
+      *
+       FD  CHECKPOINT-FILE-IN
+               RECORD CONTAINS 219 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CK-CHECKPOINT-RECORD-IN.
+      *
+       01  CK-CHECKPOINT-RECORD-IN.
+           05  CK-LAST-RECORD-NUMBER-IN      PIC 9(7).
+           05  CK-LAST-SSN-IN                PIC X(9).
+           05  CK-ALL-DIFF-EARNINGS-IN       PIC S9999V99.
+           05  CK-ALL-REGULAR-EARNINGS-IN    PIC S9999V99.
+           05  CK-ALL-OVERTIME-EARNINGS-IN   PIC S9999V99.
+           05  CK-ALL-TOTAL-EARNINGS-IN      PIC S9999V99.
+           05  CK-ALL-FICA-IN                PIC S9999V99.
+           05  CK-ALL-EMPLOYER-FICA-IN       PIC S9999V99.
+           05  CK-ALL-TAX-AMOUNT-IN          PIC S9999V99.
+           05  CK-ALL-TAXES-IN               PIC S9999V99.
+           05  CK-ALL-NET-PAY-IN             PIC S9999V99.
+           05  CK-RECORDS-READ-IN            PIC 9(7).
+           05  CK-RECORDS-WRITTEN-IN         PIC 9(7).
+           05  CK-SSN-HASH-TOTAL-IN          PIC 9(11).
+           05  CK-REJECT-COUNT-IN            PIC 9(5).
+           05  CK-NACHA-ENTRY-COUNT-IN       PIC 9(7).
+           05  CK-NACHA-ENTRY-HASH-IN        PIC 9(10).
+           05  CK-NACHA-TOTAL-CREDIT-IN      PIC 9(10)V99.
+           05  CK-SHIFT-TOTALS-SNAPSHOT-IN   PIC X(90).
+      *
+       FD  CHECKPOINT-FILE-OUT
+               RECORD CONTAINS 219 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CK-CHECKPOINT-RECORD-OUT.
+      *
+       01  CK-CHECKPOINT-RECORD-OUT.
+           05  CK-LAST-RECORD-NUMBER-OUT     PIC 9(7).
+           05  CK-LAST-SSN-OUT               PIC X(9).
+           05  CK-ALL-DIFF-EARNINGS-OUT      PIC S9999V99.
+           05  CK-ALL-REGULAR-EARNINGS-OUT   PIC S9999V99.
+           05  CK-ALL-OVERTIME-EARNINGS-OUT  PIC S9999V99.
+           05  CK-ALL-TOTAL-EARNINGS-OUT     PIC S9999V99.
+           05  CK-ALL-FICA-OUT               PIC S9999V99.
+           05  CK-ALL-EMPLOYER-FICA-OUT      PIC S9999V99.
+           05  CK-ALL-TAX-AMOUNT-OUT         PIC S9999V99.
+           05  CK-ALL-TAXES-OUT              PIC S9999V99.
+           05  CK-ALL-NET-PAY-OUT            PIC S9999V99.
+           05  CK-RECORDS-READ-OUT           PIC 9(7).
+           05  CK-RECORDS-WRITTEN-OUT        PIC 9(7).
+           05  CK-SSN-HASH-TOTAL-OUT         PIC 9(11).
+           05  CK-REJECT-COUNT-OUT           PIC 9(5).
+           05  CK-NACHA-ENTRY-COUNT-OUT      PIC 9(7).
+           05  CK-NACHA-ENTRY-HASH-OUT       PIC 9(10).
+           05  CK-NACHA-TOTAL-CREDIT-OUT     PIC 9(10)V99.
+           05  CK-SHIFT-TOTALS-SNAPSHOT-OUT  PIC X(90).
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH                 PIC X(3).
+           05  WS-VALID-SWITCH               PIC X(3).
+      *
+       01  WS-EDIT-FIELDS.
+           05  WS-ERROR-MESSAGE              PIC X(30).
+           05  WS-REJECT-COUNT               PIC 9(5).
+      *
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ               PIC 9(7).
+           05  WS-RECORDS-WRITTEN            PIC 9(7).
+           05  WS-SSN-HASH-TOTAL             PIC 9(11).
+           05  WS-SSN-NUMERIC                PIC 9(9).
+      *
+       01  WS-NACHA-TOTALS.
+           05  WS-NACHA-ENTRY-COUNT          PIC 9(7).
+           05  WS-NACHA-ENTRY-HASH           PIC 9(10).
+           05  WS-NACHA-ENTRY-HASH-ADD       PIC 9(8).
+           05  WS-NACHA-TOTAL-CREDIT         PIC 9(10)V99.
+      *
+       01  WS-RESTART-CONTROLS.
+           05  WS-RESTART-EOF-SWITCH         PIC X(3).
+           05  WS-RESTART-RECORD-COUNT       PIC 9(7).
+           05  WS-CHECKPOINT-INTERVAL        PIC 9(4)   VALUE 25.
+           05  WS-CKPT-QUOTIENT              PIC 9(7).
+           05  WS-CKPT-REMAINDER             PIC 9(4).
+      *
+       01  WS-PAGE-LAYOUT.
+           05  WS-NUMBER                     PIC 99.                    
+           05  WS-LINES-IN-USE               PIC 99.
+           05  WS-LINES-ON-PAGE              PIC 99.
+           05  WS-SPACING                    PIC 99.
+           05  WS-PAGE-COUNTER               PIC 99.
+      *
+       01  WS-DATE.
+           05  WS-DATE-ACCEPT                PIC X(6).
+           05  WS-DATES REDEFINES WS-DATE-ACCEPT.
+               10  WS-YEAR-IN                PIC 9(2).
+               10  WS-MONTH-IN               PIC 9(2).
+               10  WS-DAY-IN                 PIC 9(2).
+      *
+       01  WS-CALCULATIONS.
+           05  WS-SHIFT                      PIC S999V99.
+           05  WS-REGULAR-EARNINGS           PIC S9999V99.
+           05  WS-TAX-AMOUNT                 PIC S9999V99.
+           05  WS-TAXES                      PIC S9999V99.
+           05  WS-TOTAL-HOURS                PIC S9999V99.
+           05  WS-OVERTIME-EARNINGS          PIC S9999V99.
+           05  WS-TOTAL-EARNINGS             PIC S9999V99.
+           05  WS-FICA                       PIC S9999V99.
+           05  WS-EMPLOYER-FICA              PIC S9999V99.
+           05  WS-ALL-DIFF-EARNINGS          PIC S9999V99.
+           05  WS-ALL-REGULAR-EARNINGS       PIC S9999V99.
+           05  WS-ALL-OVERTIME-EARNINGS      PIC S9999V99.
+           05  WS-ALL-TOTAL-EARNINGS         PIC S9999V99.
+           05  WS-ALL-FICA                   PIC S9999V99.
+           05  WS-ALL-EMPLOYER-FICA          PIC S9999V99.
+           05  WS-AMOUNT-TAXED               PIC S9999V99.
+           05  WS-NYTD                       PIC 9(6)V99.
+           05  WS-YTD-FICA                   PIC 9(6)V99.
+           05  WS-YTD-FED-TAX                PIC 9(6)V99.
+           05  WS-YTD-STATE-TAX              PIC 9(6)V99.
+           05  WS-TAXABLE-WAGES              PIC S9999V99.
+           05  WS-NET-PAY                    PIC S9999V99.
+           05  WS-ALL-TAX-AMOUNT             PIC S9999V99.
+           05  WS-ALL-TAXES                  PIC S9999V99.
+           05  WS-ALL-NET-PAY                PIC S9999V99.
+      *
+       01  WS-FICA-CONTROLS.
+           05  WS-FICA-WAGE-BASE             PIC 9(6)V99.
+           05  WS-FICA-RATE                  PIC V9(4).
+      *
+       01  WS-TAX-CONTROLS.
+           05  WS-EXEMPTION-ALLOWANCE        PIC 99V99  VALUE 75.00.
+           05  WS-FEDERAL-RATE-SINGLE        PIC V999   VALUE .150.
+           05  WS-FEDERAL-RATE-MARRIED       PIC V999   VALUE .120.
+           05  WS-STATE-RATE                 PIC V999   VALUE .040.
+      *
+       01  WS-NACHA-CONTROLS.
+           05  WS-NACHA-IMMEDIATE-DEST       PIC X(10)  VALUE
+               " 011000015".
+           05  WS-NACHA-IMMEDIATE-ORIGIN     PIC X(10)  VALUE
+               " 123456789".
+           05  WS-NACHA-DEST-NAME            PIC X(23)  VALUE
+               "FIRST NATIONAL BANK".
+           05  WS-NACHA-ORIGIN-NAME          PIC X(23)  VALUE
+               "WSC PAYROLL COMPANY".
+           05  WS-NACHA-COMPANY-ID           PIC X(10)  VALUE
+               "1123456789".
+           05  WS-NACHA-ORIGINATING-DFI      PIC X(8)   VALUE
+               "01100001".
+           05  WS-NACHA-FILE-ID-MODIFIER     PIC X(1)   VALUE "A".
+      *
+       01  WS-SHIFT-INDEX                    PIC 9.
+      *
+       01  WS-SHIFT-LABEL-NUMBER             PIC 9.
+      *
+       01  WS-SHIFT-TOTALS-TABLE.
+           05  WS-SHIFT-TOTALS OCCURS 3 TIMES
+                       INDEXED BY WS-SHIFT-IDX.
+               10  WS-SHIFT-TOTAL-HOURS      PIC S9999V99.
+               10  WS-SHIFT-DIFF-EARNINGS    PIC S9999V99.
+               10  WS-SHIFT-REGULAR-EARNINGS PIC S9999V99.
+               10  WS-SHIFT-OVERTIME-EARNINGS PIC S9999V99.
+               10  WS-SHIFT-TOTAL-EARNINGS   PIC S9999V99.
+      *
+       01  WS-HEADINGS-1.
+           05  WS-DATE-1.
+               10  WS-MONTH                  PIC 9(2).
+               10  FILLER                    PIC X(1) VALUE "/".
+               10  WS-DAY                    PIC 9(2).
+               10  FILLER                    PIC X(1) VALUE "/".
+               10  WS-YEAR                   PIC 9(2).
+           05  FILLER                        PIC X(33) VALUE SPACES.
+           05  FILLER  PIC X(15) VALUE "E A R N I N G S".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER  PIC X(11) VALUE "R E P O R T".
+           05  FILLER                        PIC X(45) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "PAGE".
+           05  WS-PAGE-OUT                   PIC Z9.
+           05  FILLER                        PIC X(12) VALUE SPACES.
+      *
+       01  WS-HEADINGS-2.
+           05  FILLER                        PIC X(50) VALUE SPACES.
+           05  FILLER                        PIC X(10)
+               VALUE "ERIC ESTES".
+           05  FILLER                        PIC X(72) VALUE SPACES.
+      *
+       01  WS-HEADINGS-3                     PIC X(132) VALUE SPACES.
+      *
+       01  COLUMN-HEADINGS-1.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  FILLER                        PIC X(9) VALUE "SOC. SEC.".
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "EMPLOYEE".
+           05  FILLER                        PIC X(6) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "SHIFT".
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  FILLER                        PIC X(6) VALUE "HOURLY".
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "TOTAL".
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "REG.".
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "O.T.".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "SHIFT".
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  FILLER                        PIC X(7) VALUE "REGULAR".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "OVERTIME".
+           05  FILLER                        PIC X(5) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "TOTAL".
+           05  FILLER                        PIC X(9) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "FICA".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "EMPLOYER".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+      *
+       01  COLUMN-HEADINGS-2.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  FILLER                        PIC X(6) VALUE "NUMBER".
+           05  FILLER                        PIC X(9) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "NAME".
+           05  FILLER                        PIC X(9) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "CODE".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(4) VALUE "RATE".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "HOURS".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "HOURS".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "HOURS".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "DIFF.".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "EARNINGS".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "EARNINGS".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "EARNINGS".
+           05  FILLER                        PIC X(9) VALUE SPACES.
+           05  FILLER                        PIC X(3) VALUE "TAX".
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "MATCH".
+           05  FILLER                        PIC X(8) VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE.
+           05  WS-SSN-OUT.
+               10  WS-SSN-THREE-OUT          PIC 9(3).
+               10  HYPHEN1-OUT               PIC X(1).
+               10  WS-SSN-TWO-OUT            PIC 9(2).
+               10  HYPHEN2-OUT               PIC X(1).
+               10  WS-SSN-FOUR-OUT           PIC X(4).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-EMPLOYEE-NAME-OUT           PIC X(18).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-SHIFT-NUMBER-OUT           PIC 9(1).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-RATE-OUT                   PIC Z9.99.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-TOTAL-HOURS-OUT            PIC ZZZ.99-.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  WS-HOURS-OUT                  PIC ZZ9.99-.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  WS-OVERTIME-HOURS-OUT         PIC ZZ9.99-.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  WS-SHIFT-OUT                  PIC ZZ9.99-.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  WS-REGULAR-EARNINGS-OUT       PIC Z,ZZ9.99.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-OVERTIME-EARNINGS-OUT      PIC Z,ZZ9.99-.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-TOTAL-EARNINGS-OUT         PIC Z,ZZ9.99-.
+           05  FILLER                        PIC X(6) VALUE SPACES.
+           05  WS-FICA-OUT                   PIC Z,ZZ9.99.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-EMPLOYER-FICA-OUT          PIC Z,ZZ9.99.
+      *
+       01  WS-DETAIL-LINE-TAX.
+           05  FILLER                        PIC X(20) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "FED TAX:".
+           05  WS-FED-TAX-OUT                PIC Z,ZZ9.99-.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(10) VALUE
+               "STATE TAX:".
+           05  WS-STATE-TAX-OUT              PIC Z,ZZ9.99-.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "NET PAY:".
+           05  WS-NET-PAY-OUT                PIC Z,ZZ9.99-.
+           05  FILLER                        PIC X(53) VALUE SPACES.
+      *
+       01  WS-DETAIL-LINE-TWO.
+           05  FILLER                        PIC X(66) VALUE SPACES.
+           05  WS-ALL-DIFF-EARNINGS-OUT      PIC ZZZ9.99.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  WS-ALL-REGULAR-EARNINGS-OUT   PIC ZZ,ZZ9.99.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-ALL-OVERTIME-EARNINGS-OUT  PIC ZZ,ZZ9.99-.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-ALL-TOTAL-EARNINGS-OUT     PIC ZZ,ZZ9.99.
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  WS-ALL-FICA-OUT               PIC ZZ,ZZ9.99.
+           05  FILLER                        PIC X(4) VALUE SPACES.
+           05  WS-ALL-EMPLOYER-FICA-OUT      PIC ZZ,ZZ9.99.
+      *
+       01  WS-ALL-TAX-LINE.
+           05  FILLER                        PIC X(20) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "FED TAX:".
+           05  WS-ALL-FED-TAX-OUT            PIC ZZ,ZZ9.99.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  FILLER                        PIC X(10) VALUE
+               "STATE TAX:".
+           05  WS-ALL-STATE-TAX-OUT          PIC ZZ,ZZ9.99.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  FILLER                        PIC X(8) VALUE "NET PAY:".
+           05  WS-ALL-NET-PAY-OUT            PIC ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(54) VALUE SPACES.
+      *
+       01  WS-SHIFT-TOTAL-LINE.
+           05  FILLER                        PIC X(10) VALUE SPACES.
+           05  WS-SHIFT-LABEL-OUT            PIC X(9).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "HOURS".
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  WS-ST-HOURS-OUT               PIC ZZZ9.99.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(5) VALUE "DIFF.".
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  WS-ST-DIFF-OUT                PIC ZZZ9.99.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  WS-ST-REGULAR-OUT             PIC ZZ,ZZ9.99.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-ST-OVERTIME-OUT            PIC ZZ,ZZ9.99-.
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-ST-TOTAL-OUT               PIC ZZ,ZZ9.99.
+           05  FILLER                        PIC X(47) VALUE SPACES.
+      *
+       01  WS-EXCEPTION-HEADING-1            PIC X(132) VALUE
+           "E X C E P T I O N    R E P O R T".
+      *
+       01  WS-EXCEPTION-HEADING-2.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  FILLER                        PIC X(16)
+               VALUE "SOC. SEC. NUMBER".
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  FILLER                        PIC X(13)
+               VALUE "EMPLOYEE NAME".
+           05  FILLER                        PIC X(7) VALUE SPACES.
+           05  FILLER                        PIC X(18)
+               VALUE "ERROR DESCRIPTION".
+           05  FILLER                        PIC X(73) VALUE SPACES.
+      *
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  WS-XR-SSN-OUT.
+               10  WS-XR-SSN-THREE-OUT       PIC 9(3).
+               10  WS-XR-HYPHEN1-OUT         PIC X(1).
+               10  WS-XR-SSN-TWO-OUT         PIC 9(2).
+               10  WS-XR-HYPHEN2-OUT         PIC X(1).
+               10  WS-XR-SSN-FOUR-OUT        PIC X(4).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-XR-NAME-OUT                PIC X(18).
+           05  FILLER                        PIC X(2) VALUE SPACES.
+           05  WS-XR-MESSAGE-OUT             PIC X(30).
+           05  FILLER                        PIC X(68) VALUE SPACES.
+      *
+       01  WS-REJECT-SUMMARY-LINE.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  FILLER                        PIC X(24)
+               VALUE "TOTAL RECORDS REJECTED:".
+           05  WS-REJECT-COUNT-OUT           PIC ZZ,ZZ9.
+           05  FILLER                        PIC X(101) VALUE SPACES.
+      *
+       01  WS-BALANCING-LINE.
+           05  FILLER                        PIC X(1) VALUE SPACES.
+           05  FILLER                        PIC X(13) VALUE
+               "RECORDS READ:".
+           05  WS-RECORDS-READ-OUT           PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(16) VALUE
+               "RECORDS WRITTEN:".
+           05  WS-RECORDS-WRITTEN-OUT        PIC ZZZ,ZZ9.
+           05  FILLER                        PIC X(3) VALUE SPACES.
+           05  FILLER                        PIC X(15) VALUE
+               "SSN HASH TOTAL:".
+           05  WS-SSN-HASH-TOTAL-OUT         PIC Z(10)9.
+           05  FILLER                        PIC X(56) VALUE SPACES.
+      *
+       01  NC-FILE-HEADER-RECORD.
+           05  NC-FH-RECORD-TYPE-CODE        PIC X(1)   VALUE "1".
+           05  NC-FH-PRIORITY-CODE           PIC 9(2)   VALUE 01.
+           05  NC-FH-IMMEDIATE-DEST          PIC X(10).
+           05  NC-FH-IMMEDIATE-ORIGIN        PIC X(10).
+           05  NC-FH-FILE-CREATION-DATE      PIC 9(6).
+           05  NC-FH-FILE-CREATION-TIME      PIC 9(4)   VALUE ZEROS.
+           05  NC-FH-FILE-ID-MODIFIER        PIC X(1).
+           05  NC-FH-RECORD-SIZE             PIC 9(3)   VALUE 094.
+           05  NC-FH-BLOCKING-FACTOR         PIC 9(2)   VALUE 10.
+           05  NC-FH-FORMAT-CODE             PIC 9(1)   VALUE 1.
+           05  NC-FH-DEST-NAME               PIC X(23).
+           05  NC-FH-ORIGIN-NAME             PIC X(23).
+           05  NC-FH-REFERENCE-CODE          PIC X(8)   VALUE SPACES.
+      *
+       01  NC-BATCH-HEADER-RECORD.
+           05  NC-BH-RECORD-TYPE-CODE        PIC X(1)   VALUE "5".
+           05  NC-BH-SERVICE-CLASS-CODE      PIC 9(3)   VALUE 200.
+           05  NC-BH-COMPANY-NAME            PIC X(16).
+           05  NC-BH-COMPANY-DISC-DATA       PIC X(20)  VALUE SPACES.
+           05  NC-BH-COMPANY-ID              PIC X(10).
+           05  NC-BH-SEC-CODE                PIC X(3)   VALUE "PPD".
+           05  NC-BH-ENTRY-DESCRIPTION       PIC X(10)  VALUE "PAYROLL".
+           05  NC-BH-DESCRIPTIVE-DATE        PIC X(6)   VALUE SPACES.
+           05  NC-BH-EFFECTIVE-ENTRY-DATE    PIC 9(6).
+           05  NC-BH-SETTLEMENT-DATE         PIC X(3)   VALUE SPACES.
+           05  NC-BH-ORIGINATOR-STATUS       PIC X(1)   VALUE "1".
+           05  NC-BH-ORIGINATING-DFI-ID      PIC X(8).
+           05  NC-BH-BATCH-NUMBER            PIC 9(7)   VALUE 1.
+      *
+       01  NC-ENTRY-DETAIL-RECORD.
+           05  NC-ED-RECORD-TYPE-CODE        PIC X(1)   VALUE "6".
+           05  NC-ED-TRANSACTION-CODE        PIC 9(2)   VALUE 22.
+           05  NC-ED-RECEIVING-DFI-ID        PIC X(8).
+           05  NC-ED-CHECK-DIGIT             PIC X(1).
+           05  NC-ED-DFI-ACCOUNT-NUMBER      PIC X(17).
+           05  NC-ED-AMOUNT                  PIC 9(8)V99.
+           05  NC-ED-INDIVIDUAL-ID           PIC X(15).
+           05  NC-ED-INDIVIDUAL-NAME         PIC X(22).
+           05  NC-ED-DISCRETIONARY-DATA      PIC X(2)   VALUE SPACES.
+           05  NC-ED-ADDENDA-INDICATOR       PIC 9(1)   VALUE 0.
+           05  NC-ED-TRACE-NUMBER            PIC 9(15).
+      *
+       01  NC-BATCH-CONTROL-RECORD.
+           05  NC-BC-RECORD-TYPE-CODE        PIC X(1)   VALUE "8".
+           05  NC-BC-SERVICE-CLASS-CODE      PIC 9(3)   VALUE 200.
+           05  NC-BC-ENTRY-ADDENDA-COUNT     PIC 9(6).
+           05  NC-BC-ENTRY-HASH              PIC 9(10).
+           05  NC-BC-TOTAL-DEBIT-AMOUNT      PIC 9(10)V99 VALUE ZEROS.
+           05  NC-BC-TOTAL-CREDIT-AMOUNT     PIC 9(10)V99.
+           05  NC-BC-COMPANY-ID              PIC X(10).
+           05  NC-BC-MESSAGE-AUTH-CODE       PIC X(19)  VALUE SPACES.
+           05  NC-BC-RESERVED                PIC X(6)   VALUE SPACES.
+           05  NC-BC-ORIGINATING-DFI-ID      PIC X(8).
+           05  NC-BC-BATCH-NUMBER            PIC 9(7)   VALUE 1.
+      *
+       01  NC-FILE-CONTROL-RECORD.
+           05  NC-FC-RECORD-TYPE-CODE        PIC X(1)   VALUE "9".
+           05  NC-FC-BATCH-COUNT             PIC 9(6)   VALUE 1.
+           05  NC-FC-BLOCK-COUNT             PIC 9(6).
+           05  NC-FC-ENTRY-ADDENDA-COUNT     PIC 9(8).
+           05  NC-FC-ENTRY-HASH              PIC 9(10).
+           05  NC-FC-TOTAL-DEBIT-AMOUNT      PIC 9(10)V99 VALUE ZEROS.
+           05  NC-FC-TOTAL-CREDIT-AMOUNT     PIC 9(10)V99.
+           05  NC-FC-RESERVED                PIC X(39)  VALUE SPACES.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAINLINE-PARA.
+           OPEN INPUT PAYROLL-FILE-IN
+               OUTPUT PAYROLL-REPORT-OUT
+               OUTPUT YTD-CARRY-FILE-OUT
+               OUTPUT EXCEPTION-REPORT-OUT
+               OUTPUT ACH-FILE-OUT
+               OUTPUT CHECKPOINT-FILE-OUT.
+           PERFORM B10-INIT-PARA.
+           READ PAYROLL-FILE-IN
+               AT END
+                   MOVE "YES" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+           PERFORM B20-PROCESS-PARA THRU B20-PROCESS-PARA-EXIT
+               UNTIL WS-EOF-SWITCH = "YES".
+           PERFORM B30-TOTAL-PARA.
+           CLOSE PAYROLL-FILE-IN
+               PAYROLL-REPORT-OUT
+               YTD-CARRY-FILE-OUT
+               EXCEPTION-REPORT-OUT
+               ACH-FILE-OUT
+               CHECKPOINT-FILE-OUT.
+           STOP RUN.
+      *
+      *
+       B10-INIT-PARA.
+           MOVE "NO" TO WS-EOF-SWITCH.
+           MOVE ZEROS TO WS-LINES-IN-USE
+                         WS-SHIFT
+                         WS-REGULAR-EARNINGS
+                         WS-TAX-AMOUNT
+                         WS-TAXES
+                         WS-TOTAL-EARNINGS
+                         WS-TOTAL-HOURS
+                         WS-OVERTIME-EARNINGS
+                         WS-FICA
+                         WS-EMPLOYER-FICA
+                         WS-ALL-DIFF-EARNINGS
+                         WS-ALL-REGULAR-EARNINGS
+                         WS-ALL-OVERTIME-EARNINGS
+                         WS-ALL-TOTAL-EARNINGS
+                         WS-ALL-FICA
+                         WS-ALL-EMPLOYER-FICA
+                         WS-AMOUNT-TAXED
+                         WS-NYTD
+                         WS-YTD-FICA
+                         WS-YTD-FED-TAX
+                         WS-YTD-STATE-TAX
+                         WS-TAXABLE-WAGES
+                         WS-NET-PAY
+                         WS-ALL-TAX-AMOUNT
+                         WS-ALL-TAXES
+                         WS-ALL-NET-PAY
+                         WS-REJECT-COUNT
+                         WS-RECORDS-READ
+                         WS-RECORDS-WRITTEN
+                         WS-SSN-HASH-TOTAL
+                         WS-NACHA-ENTRY-COUNT
+                         WS-NACHA-ENTRY-HASH
+                         WS-NACHA-TOTAL-CREDIT
+                         WS-SHIFT-TOTALS-TABLE.
+           ACCEPT WS-DATE-ACCEPT FROM DATE.
+           MOVE WS-MONTH-IN TO WS-MONTH.
+           MOVE WS-DAY-IN TO WS-DAY.
+           MOVE WS-YEAR-IN TO WS-YEAR.
+           MOVE 29700 TO WS-FICA-WAGE-BASE.
+           MOVE .0665 TO WS-FICA-RATE.
+           OPEN INPUT FICA-PARM-FILE-IN.
+           READ FICA-PARM-FILE-IN
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FC-FICA-WAGE-BASE-IN TO WS-FICA-WAGE-BASE
+                   MOVE FC-FICA-RATE-IN TO WS-FICA-RATE
+           END-READ.
+           CLOSE FICA-PARM-FILE-IN.
+
+           MOVE "NO" TO WS-RESTART-EOF-SWITCH.
+           MOVE ZERO TO WS-RESTART-RECORD-COUNT.
+           OPEN INPUT CHECKPOINT-FILE-IN.
+           PERFORM B11-RESTART-READ-PARA THRU B11-RESTART-READ-PARA-EXIT
+               UNTIL WS-RESTART-EOF-SWITCH = "YES".
+           CLOSE CHECKPOINT-FILE-IN.
+           IF WS-RESTART-RECORD-COUNT > ZERO
+               PERFORM B12-RESTART-SKIP-PARA
+                   UNTIL WS-RECORDS-READ >= WS-RESTART-RECORD-COUNT
+                       OR WS-EOF-SWITCH = "YES"
+           END-IF.
+
+           WRITE XR-EXCEPTION-REPORT-OUT FROM WS-EXCEPTION-HEADING-1
+               AFTER ADVANCING PAGE.
+           WRITE XR-EXCEPTION-REPORT-OUT FROM WS-EXCEPTION-HEADING-2
+               AFTER ADVANCING 2 LINES.
+           PERFORM C10-HEADINGS-PARA.
+           PERFORM C40-NACHA-HEADERS-PARA.
+      *
+      *
+       B11-RESTART-READ-PARA.
+           READ CHECKPOINT-FILE-IN
+               AT END
+                   MOVE "YES" TO WS-RESTART-EOF-SWITCH
+               NOT AT END
+                   MOVE CK-LAST-RECORD-NUMBER-IN
+                       TO WS-RESTART-RECORD-COUNT
+           END-READ.
+       B11-RESTART-READ-PARA-EXIT.
+           EXIT.
+      *
+      *
+       B12-RESTART-SKIP-PARA.
+           READ PAYROLL-FILE-IN
+               AT END
+                   MOVE "YES" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+      *
+      *
+       B15-EDIT-PARA.
+           MOVE "YES" TO WS-VALID-SWITCH.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+
+           IF PR-REC-CODE-IN NOT = "PR"
+               MOVE "NO" TO WS-VALID-SWITCH
+               MOVE "INVALID RECORD CODE" TO WS-ERROR-MESSAGE
+               GO TO B15-EDIT-PARA-EXIT
+           END-IF.
+
+           IF PR-SHIFT-NUMBER-IN NOT = "1" AND
+                   PR-SHIFT-NUMBER-IN NOT = "2" AND
+                   PR-SHIFT-NUMBER-IN NOT = "3"
+               MOVE "NO" TO WS-VALID-SWITCH
+               MOVE "INVALID SHIFT NUMBER" TO WS-ERROR-MESSAGE
+               GO TO B15-EDIT-PARA-EXIT
+           END-IF.
+
+           IF PR-HOURS-IN NOT NUMERIC OR PR-HOURS-IN > 80.00
+               MOVE "NO" TO WS-VALID-SWITCH
+               MOVE "INVALID HOURS" TO WS-ERROR-MESSAGE
+               GO TO B15-EDIT-PARA-EXIT
+           END-IF.
+
+           IF PR-OVERTIME-HOURS-IN NOT NUMERIC
+                   OR PR-OVERTIME-HOURS-IN > 60.00
+               MOVE "NO" TO WS-VALID-SWITCH
+               MOVE "INVALID OVERTIME HOURS" TO WS-ERROR-MESSAGE
+               GO TO B15-EDIT-PARA-EXIT
+           END-IF.
+
+           IF PR-RATE-IN NOT NUMERIC OR PR-RATE-IN = ZERO
+               MOVE "NO" TO WS-VALID-SWITCH
+               MOVE "INVALID RATE" TO WS-ERROR-MESSAGE
+               GO TO B15-EDIT-PARA-EXIT
+           END-IF.
+      *
+       B15-EDIT-PARA-EXIT.
+           EXIT.
+      *
+      *
+       B20-PROCESS-PARA.
+           PERFORM B15-EDIT-PARA THRU B15-EDIT-PARA-EXIT.
+           IF WS-VALID-SWITCH = "NO"
+               PERFORM C30-EXCEPTION-PARA
+               GO TO B20-READ-PARA
+           END-IF.
+
+           COMPUTE WS-TOTAL-HOURS = PR-HOURS-IN + PR-OVERTIME-HOURS-IN.
+           MOVE SPACES TO WS-DETAIL-LINE
+                          WS-DETAIL-LINE-TWO.
+
+           IF PR-SHIFT-NUMBER-IN = 3 THEN
+               COMPUTE WS-SHIFT = (.125 * PR-RATE-IN) * WS-TOTAL-HOURS
+           ELSE IF PR-SHIFT-NUMBER-IN = 2 THEN
+                   COMPUTE WS-SHIFT =
+                       (.10 * PR-RATE-IN) * WS-TOTAL-HOURS
+               ELSE
+                   MOVE ZERO TO WS-SHIFT
+           END-IF.
+
+           IF PR-SHIFT-NUMBER-IN = 3 THEN
+               MOVE 3 TO WS-SHIFT-INDEX
+           ELSE IF PR-SHIFT-NUMBER-IN = 2 THEN
+                   MOVE 2 TO WS-SHIFT-INDEX
+               ELSE
+                   MOVE 1 TO WS-SHIFT-INDEX
+           END-IF.
+
+           COMPUTE WS-REGULAR-EARNINGS = PR-HOURS-IN * PR-RATE-IN.
+           COMPUTE WS-OVERTIME-EARNINGS =
+                PR-OVERTIME-HOURS-IN * (PR-RATE-IN * 1.5).
+           COMPUTE WS-TOTAL-EARNINGS =
+                WS-SHIFT + WS-REGULAR-EARNINGS + WS-OVERTIME-EARNINGS.
+           
+           COMPUTE WS-NYTD = PR-YEAR-TO-DATE-IN + WS-TOTAL-EARNINGS.
+
+
+           IF PR-YEAR-TO-DATE-IN >= WS-FICA-WAGE-BASE THEN
+               MOVE ZERO TO WS-FICA
+           END-IF.
+
+
+           IF WS-NYTD <= WS-FICA-WAGE-BASE THEN
+               COMPUTE WS-FICA =
+                   (WS-FICA-WAGE-BASE - WS-NYTD) * WS-FICA-RATE
+           END-IF.
+
+
+           IF PR-YEAR-TO-DATE-IN < WS-FICA-WAGE-BASE
+                   AND WS-NYTD > WS-FICA-WAGE-BASE
+               COMPUTE WS-FICA =
+                   (WS-FICA-WAGE-BASE - PR-YEAR-TO-DATE-IN)
+                       * WS-FICA-RATE
+           END-IF.
+
+
+           MOVE WS-FICA TO WS-EMPLOYER-FICA.
+
+           COMPUTE WS-TAXABLE-WAGES =
+               WS-TOTAL-EARNINGS -
+                   (WS-EXEMPTION-ALLOWANCE * PR-EXEMPTIONS-IN).
+           IF WS-TAXABLE-WAGES < ZERO
+               MOVE ZERO TO WS-TAXABLE-WAGES
+           END-IF.
+
+           IF PR-FILING-STATUS-IN = "M" THEN
+               COMPUTE WS-TAX-AMOUNT ROUNDED =
+                   WS-TAXABLE-WAGES * WS-FEDERAL-RATE-MARRIED
+           ELSE
+               COMPUTE WS-TAX-AMOUNT ROUNDED =
+                   WS-TAXABLE-WAGES * WS-FEDERAL-RATE-SINGLE
+           END-IF.
+
+           COMPUTE WS-TAXES ROUNDED = WS-TOTAL-EARNINGS * WS-STATE-RATE.
+
+           COMPUTE WS-NET-PAY =
+               WS-TOTAL-EARNINGS - WS-FICA - WS-TAX-AMOUNT - WS-TAXES.
+
+           IF WS-NET-PAY NOT > ZERO
+               MOVE "NO" TO WS-VALID-SWITCH
+               MOVE "NET PAY NOT POSITIVE" TO WS-ERROR-MESSAGE
+               PERFORM C30-EXCEPTION-PARA
+               GO TO B20-READ-PARA
+           END-IF.
+
+           ADD WS-AMOUNT-TAXED TO WS-ALL-FICA.
+           ADD WS-SHIFT TO WS-ALL-DIFF-EARNINGS.
+           ADD WS-REGULAR-EARNINGS TO WS-ALL-REGULAR-EARNINGS.
+           ADD WS-OVERTIME-EARNINGS TO WS-ALL-OVERTIME-EARNINGS.
+           ADD WS-TOTAL-EARNINGS TO WS-ALL-TOTAL-EARNINGS.
+           ADD WS-FICA TO WS-ALL-FICA.
+           ADD WS-EMPLOYER-FICA TO WS-ALL-EMPLOYER-FICA.
+
+           ADD WS-TOTAL-HOURS
+               TO WS-SHIFT-TOTAL-HOURS (WS-SHIFT-INDEX).
+           ADD WS-SHIFT
+               TO WS-SHIFT-DIFF-EARNINGS (WS-SHIFT-INDEX).
+           ADD WS-REGULAR-EARNINGS
+               TO WS-SHIFT-REGULAR-EARNINGS (WS-SHIFT-INDEX).
+           ADD WS-OVERTIME-EARNINGS
+               TO WS-SHIFT-OVERTIME-EARNINGS (WS-SHIFT-INDEX).
+           ADD WS-TOTAL-EARNINGS
+               TO WS-SHIFT-TOTAL-EARNINGS (WS-SHIFT-INDEX).
+
+           ADD WS-TAX-AMOUNT TO WS-ALL-TAX-AMOUNT.
+           ADD WS-TAXES TO WS-ALL-TAXES.
+           ADD WS-NET-PAY TO WS-ALL-NET-PAY.
+
+           COMPUTE WS-YTD-FICA = PR-YTD-FICA-IN + WS-FICA.
+           COMPUTE WS-YTD-FED-TAX = PR-YTD-FED-TAX-IN + WS-TAX-AMOUNT.
+           COMPUTE WS-YTD-STATE-TAX = PR-YTD-STATE-TAX-IN + WS-TAXES.
+
+           MOVE PR-SSN-THREE-IN TO WS-SSN-THREE-OUT.
+           MOVE "-" TO HYPHEN1-OUT.
+           MOVE PR-SSN-TWO-IN TO WS-SSN-TWO-OUT.
+           MOVE "-" TO HYPHEN2-OUT.
+           MOVE PR-SSN-FOUR-IN TO WS-SSN-FOUR-OUT.
+           MOVE PR-EMPLOYEE-NAME-IN TO WS-EMPLOYEE-NAME-OUT.
+           MOVE PR-HOURS-IN TO WS-HOURS-OUT.
+           MOVE PR-OVERTIME-HOURS-IN TO WS-OVERTIME-HOURS-OUT.
+           MOVE PR-SHIFT-NUMBER-IN TO WS-SHIFT-NUMBER-OUT.
+           MOVE PR-RATE-IN TO WS-RATE-OUT.
+           MOVE WS-TOTAL-HOURS TO WS-TOTAL-HOURS-OUT.
+           MOVE WS-SHIFT TO WS-SHIFT-OUT.
+           MOVE WS-OVERTIME-EARNINGS TO WS-OVERTIME-EARNINGS-OUT.
+           MOVE WS-REGULAR-EARNINGS TO WS-REGULAR-EARNINGS-OUT.
+           MOVE WS-TOTAL-EARNINGS TO WS-TOTAL-EARNINGS-OUT.
+           MOVE WS-FICA TO WS-FICA-OUT.
+           MOVE WS-EMPLOYER-FICA TO WS-EMPLOYER-FICA-OUT.
+           MOVE 2 TO WS-SPACING.
+           WRITE ER-EARNINGS-REPORT-OUT FROM WS-DETAIL-LINE
+               AFTER ADVANCING WS-SPACING.
+           MOVE 1 TO WS-NUMBER.
+           ADD WS-SPACING TO WS-LINES-IN-USE.
+
+           MOVE SPACES TO WS-DETAIL-LINE-TAX.
+           MOVE WS-TAX-AMOUNT TO WS-FED-TAX-OUT.
+           MOVE WS-TAXES TO WS-STATE-TAX-OUT.
+           MOVE WS-NET-PAY TO WS-NET-PAY-OUT.
+           MOVE 1 TO WS-SPACING.
+           WRITE ER-EARNINGS-REPORT-OUT FROM WS-DETAIL-LINE-TAX
+               AFTER ADVANCING WS-SPACING.
+           ADD WS-SPACING TO WS-LINES-IN-USE.
+
+           MOVE PR-SSN-IN TO YC-SSN-OUT.
+           MOVE PR-EMPLOYEE-NAME-IN TO YC-EMPLOYEE-NAME-OUT.
+           MOVE WS-NYTD TO YC-NYTD-OUT.
+           MOVE WS-YTD-FICA TO YC-YTD-FICA-OUT.
+           MOVE WS-YTD-FED-TAX TO YC-YTD-FED-TAX-OUT.
+           MOVE WS-YTD-STATE-TAX TO YC-YTD-STATE-TAX-OUT.
+           WRITE YC-YTD-CARRY-RECORD-OUT.
+
+           ADD 1 TO WS-RECORDS-WRITTEN.
+           MOVE PR-SSN-IN TO WS-SSN-NUMERIC.
+           ADD WS-SSN-NUMERIC TO WS-SSN-HASH-TOTAL.
+
+           PERFORM C50-NACHA-ENTRY-PARA.
+
+           DIVIDE WS-RECORDS-WRITTEN BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM C70-CHECKPOINT-PARA
+           END-IF.
+
+           IF WS-LINES-IN-USE >= 60 THEN
+               MOVE ZERO TO WS-LINES-IN-USE
+               PERFORM C10-HEADINGS-PARA
+           END-IF.
+      *
+       B20-READ-PARA.
+           READ PAYROLL-FILE-IN
+               AT END
+                   MOVE "YES" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+      *
+       B20-PROCESS-PARA-EXIT.
+           EXIT.
+      *
+      *
+       C30-EXCEPTION-PARA.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE SPACES TO WS-EXCEPTION-LINE.
+           MOVE PR-SSN-THREE-IN TO WS-XR-SSN-THREE-OUT.
+           MOVE "-" TO WS-XR-HYPHEN1-OUT.
+           MOVE PR-SSN-TWO-IN TO WS-XR-SSN-TWO-OUT.
+           MOVE "-" TO WS-XR-HYPHEN2-OUT.
+           MOVE PR-SSN-FOUR-IN TO WS-XR-SSN-FOUR-OUT.
+           MOVE PR-EMPLOYEE-NAME-IN TO WS-XR-NAME-OUT.
+           MOVE WS-ERROR-MESSAGE TO WS-XR-MESSAGE-OUT.
+           WRITE XR-EXCEPTION-REPORT-OUT FROM WS-EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE.
+      *
+      *
+       B30-TOTAL-PARA.
+           MOVE WS-ALL-DIFF-EARNINGS TO WS-ALL-DIFF-EARNINGS-OUT.
+           MOVE WS-ALL-REGULAR-EARNINGS TO WS-ALL-REGULAR-EARNINGS-OUT.
+           MOVE WS-ALL-OVERTIME-EARNINGS TO WS-ALL-OVERTIME-EARNINGS-OUT.
+           MOVE WS-ALL-TOTAL-EARNINGS TO WS-ALL-TOTAL-EARNINGS-OUT.
+           MOVE WS-ALL-FICA TO WS-ALL-FICA-OUT.
+           MOVE WS-ALL-EMPLOYER-FICA TO WS-ALL-EMPLOYER-FICA-OUT.
+           MOVE WS-ALL-TAX-AMOUNT TO WS-ALL-FED-TAX-OUT.
+           MOVE WS-ALL-TAXES TO WS-ALL-STATE-TAX-OUT.
+           MOVE WS-ALL-NET-PAY TO WS-ALL-NET-PAY-OUT.
+
+           IF WS-LINES-IN-USE >= 60 THEN
+               MOVE ZERO TO WS-LINES-IN-USE
+               PERFORM C10-HEADINGS-PARA
+           END-IF.
+
+
+           MOVE 3 TO WS-SPACING.
+           WRITE ER-EARNINGS-REPORT-OUT FROM WS-DETAIL-LINE-TWO
+      *        AFTER ADVANCING WS-SPACING.
+               AFTER ADVANCING 3 LINES.
+           ADD WS-SPACING TO WS-LINES-IN-USE.
+
+           MOVE 1 TO WS-SPACING.
+           WRITE ER-EARNINGS-REPORT-OUT FROM WS-ALL-TAX-LINE
+               AFTER ADVANCING WS-SPACING.
+           ADD WS-SPACING TO WS-LINES-IN-USE.
+
+           PERFORM C20-SHIFT-TOTALS-PARA
+               VARYING WS-SHIFT-IDX FROM 1 BY 1
+               UNTIL WS-SHIFT-IDX > 3.
+
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-OUT.
+           WRITE XR-EXCEPTION-REPORT-OUT FROM WS-REJECT-SUMMARY-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE WS-RECORDS-READ TO WS-RECORDS-READ-OUT.
+           MOVE WS-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN-OUT.
+           MOVE WS-SSN-HASH-TOTAL TO WS-SSN-HASH-TOTAL-OUT.
+           WRITE ER-EARNINGS-REPORT-OUT FROM WS-BALANCING-LINE
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM C60-NACHA-CONTROL-PARA.
+      *
+      *
+       C20-SHIFT-TOTALS-PARA.
+           MOVE SPACES TO WS-SHIFT-TOTAL-LINE.
+           MOVE "SHIFT" TO WS-SHIFT-LABEL-OUT (1:5).
+           SET WS-SHIFT-LABEL-NUMBER TO WS-SHIFT-IDX.
+           MOVE WS-SHIFT-LABEL-NUMBER TO WS-SHIFT-LABEL-OUT (7:1).
+           MOVE WS-SHIFT-TOTAL-HOURS (WS-SHIFT-IDX) TO WS-ST-HOURS-OUT.
+           MOVE WS-SHIFT-DIFF-EARNINGS (WS-SHIFT-IDX)
+               TO WS-ST-DIFF-OUT.
+           MOVE WS-SHIFT-REGULAR-EARNINGS (WS-SHIFT-IDX)
+               TO WS-ST-REGULAR-OUT.
+           MOVE WS-SHIFT-OVERTIME-EARNINGS (WS-SHIFT-IDX)
+               TO WS-ST-OVERTIME-OUT.
+           MOVE WS-SHIFT-TOTAL-EARNINGS (WS-SHIFT-IDX)
+               TO WS-ST-TOTAL-OUT.
+           WRITE ER-EARNINGS-REPORT-OUT FROM WS-SHIFT-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           ADD 2 TO WS-LINES-IN-USE.
+      *
+      *
+       C10-HEADINGS-PARA.
+           ADD 1 TO WS-NUMBER.
+           ADD 1 TO WS-PAGE-COUNTER.
+           MOVE WS-PAGE-COUNTER TO WS-PAGE-OUT.
+           MOVE WS-NUMBER TO WS-NUMBER.
+           WRITE ER-EARNINGS-REPORT-OUT FROM WS-HEADINGS-1
+               AFTER ADVANCING PAGE.
+           MOVE 1 TO WS-SPACING.
+           WRITE ER-EARNINGS-REPORT-OUT FROM WS-HEADINGS-2
+               AFTER ADVANCING WS-SPACING.
+           WRITE ER-EARNINGS-REPORT-OUT FROM WS-HEADINGS-3
+               AFTER ADVANCING WS-SPACING.
+           ADD WS-SPACING TO WS-LINES-IN-USE.
+           MOVE 2 TO WS-SPACING.
+           WRITE ER-EARNINGS-REPORT-OUT FROM COLUMN-HEADINGS-1
+               AFTER ADVANCING WS-SPACING.
+           ADD WS-SPACING TO WS-LINES-IN-USE.
+           MOVE 2 TO WS-SPACING.
+           WRITE ER-EARNINGS-REPORT-OUT FROM COLUMN-HEADINGS-2
+           WRITE ER-EARNINGS-REPORT-OUT FROM WS-HEADINGS-3
+               AFTER ADVANCING WS-SPACING.
+      *
+      *
+       C60-NACHA-CONTROL-PARA.
+           MOVE WS-NACHA-ENTRY-COUNT TO NC-BC-ENTRY-ADDENDA-COUNT.
+           MOVE WS-NACHA-ENTRY-HASH TO NC-BC-ENTRY-HASH.
+           MOVE WS-NACHA-TOTAL-CREDIT TO NC-BC-TOTAL-CREDIT-AMOUNT.
+           MOVE WS-NACHA-COMPANY-ID TO NC-BC-COMPANY-ID.
+           MOVE WS-NACHA-ORIGINATING-DFI TO NC-BC-ORIGINATING-DFI-ID.
+           WRITE NC-ACH-RECORD-OUT FROM NC-BATCH-CONTROL-RECORD.
+
+           MOVE WS-NACHA-ENTRY-COUNT TO NC-FC-ENTRY-ADDENDA-COUNT.
+           MOVE WS-NACHA-ENTRY-HASH TO NC-FC-ENTRY-HASH.
+           MOVE WS-NACHA-TOTAL-CREDIT TO NC-FC-TOTAL-CREDIT-AMOUNT.
+           MOVE 1 TO NC-FC-BLOCK-COUNT.
+           WRITE NC-ACH-RECORD-OUT FROM NC-FILE-CONTROL-RECORD.
+      *
+      *
+       C70-CHECKPOINT-PARA.
+           MOVE WS-RECORDS-READ TO CK-LAST-RECORD-NUMBER-OUT.
+           MOVE PR-SSN-IN TO CK-LAST-SSN-OUT.
+           MOVE WS-ALL-DIFF-EARNINGS TO CK-ALL-DIFF-EARNINGS-OUT.
+           MOVE WS-ALL-REGULAR-EARNINGS TO CK-ALL-REGULAR-EARNINGS-OUT.
+           MOVE WS-ALL-OVERTIME-EARNINGS TO CK-ALL-OVERTIME-EARNINGS-OUT.
+           MOVE WS-ALL-TOTAL-EARNINGS TO CK-ALL-TOTAL-EARNINGS-OUT.
+           MOVE WS-ALL-FICA TO CK-ALL-FICA-OUT.
+           MOVE WS-ALL-EMPLOYER-FICA TO CK-ALL-EMPLOYER-FICA-OUT.
+           MOVE WS-ALL-TAX-AMOUNT TO CK-ALL-TAX-AMOUNT-OUT.
+           MOVE WS-ALL-TAXES TO CK-ALL-TAXES-OUT.
+           MOVE WS-ALL-NET-PAY TO CK-ALL-NET-PAY-OUT.
+           MOVE WS-RECORDS-READ TO CK-RECORDS-READ-OUT.
+           MOVE WS-RECORDS-WRITTEN TO CK-RECORDS-WRITTEN-OUT.
+           MOVE WS-SSN-HASH-TOTAL TO CK-SSN-HASH-TOTAL-OUT.
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT-OUT.
+           MOVE WS-NACHA-ENTRY-COUNT TO CK-NACHA-ENTRY-COUNT-OUT.
+           MOVE WS-NACHA-ENTRY-HASH TO CK-NACHA-ENTRY-HASH-OUT.
+           MOVE WS-NACHA-TOTAL-CREDIT TO CK-NACHA-TOTAL-CREDIT-OUT.
+           MOVE WS-SHIFT-TOTALS-TABLE TO CK-SHIFT-TOTALS-SNAPSHOT-OUT.
+           WRITE CK-CHECKPOINT-RECORD-OUT.
+      *
+      *
+       C40-NACHA-HEADERS-PARA.
+           MOVE WS-NACHA-IMMEDIATE-DEST TO NC-FH-IMMEDIATE-DEST.
+           MOVE WS-NACHA-IMMEDIATE-ORIGIN TO NC-FH-IMMEDIATE-ORIGIN.
+           MOVE WS-YEAR TO NC-FH-FILE-CREATION-DATE (1:2).
+           MOVE WS-MONTH TO NC-FH-FILE-CREATION-DATE (3:2).
+           MOVE WS-DAY TO NC-FH-FILE-CREATION-DATE (5:2).
+           MOVE WS-NACHA-FILE-ID-MODIFIER TO NC-FH-FILE-ID-MODIFIER.
+           MOVE WS-NACHA-DEST-NAME TO NC-FH-DEST-NAME.
+           MOVE WS-NACHA-ORIGIN-NAME TO NC-FH-ORIGIN-NAME.
+           WRITE NC-ACH-RECORD-OUT FROM NC-FILE-HEADER-RECORD.
+
+           MOVE WS-NACHA-ORIGIN-NAME TO NC-BH-COMPANY-NAME.
+           MOVE WS-NACHA-COMPANY-ID TO NC-BH-COMPANY-ID.
+           MOVE WS-YEAR TO NC-BH-EFFECTIVE-ENTRY-DATE (1:2).
+           MOVE WS-MONTH TO NC-BH-EFFECTIVE-ENTRY-DATE (3:2).
+           MOVE WS-DAY TO NC-BH-EFFECTIVE-ENTRY-DATE (5:2).
+           MOVE WS-NACHA-ORIGINATING-DFI TO NC-BH-ORIGINATING-DFI-ID.
+           WRITE NC-ACH-RECORD-OUT FROM NC-BATCH-HEADER-RECORD.
+      *
+      *
+       C50-NACHA-ENTRY-PARA.
+           ADD 1 TO WS-NACHA-ENTRY-COUNT.
+           MOVE PR-BANK-ROUTING-IN (1:8) TO NC-ED-RECEIVING-DFI-ID.
+           MOVE PR-BANK-ROUTING-IN (9:1) TO NC-ED-CHECK-DIGIT.
+           MOVE PR-BANK-ACCOUNT-IN TO NC-ED-DFI-ACCOUNT-NUMBER.
+           MOVE WS-NET-PAY TO NC-ED-AMOUNT.
+           MOVE PR-SSN-IN TO NC-ED-INDIVIDUAL-ID.
+           MOVE PR-EMPLOYEE-NAME-IN TO NC-ED-INDIVIDUAL-NAME.
+           MOVE WS-NACHA-ORIGINATING-DFI TO NC-ED-TRACE-NUMBER (1:8).
+           MOVE WS-NACHA-ENTRY-COUNT TO NC-ED-TRACE-NUMBER (9:7).
+           WRITE NC-ACH-RECORD-OUT FROM NC-ENTRY-DETAIL-RECORD.
+
+           MOVE PR-BANK-ROUTING-IN (1:8) TO WS-NACHA-ENTRY-HASH-ADD.
+           ADD WS-NACHA-ENTRY-HASH-ADD TO WS-NACHA-ENTRY-HASH.
+           ADD WS-NET-PAY TO WS-NACHA-TOTAL-CREDIT.
